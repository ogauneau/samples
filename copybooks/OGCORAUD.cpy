@@ -0,0 +1,28 @@
+      ****************************************************************
+      * OGCORAUD - correlation record shared between OGCOBHW2's      *
+      * CICS-side Java LINK (to OGHWJ3) and IMS4C2J's BMP-side Java   *
+      * CALL, so both trails can be read together by call-id to see  *
+      * what a given Java invocation actually did on either side.    *
+      * One record per Java invocation attempt, written to the       *
+      * indexed file OGCORAUD (RIDFLD/RECORD KEY = COR-CALL-ID).      *
+      *                                                              *
+      * COR-PSB-NAME and COR-EXCEPTION-TEXT are only meaningful for  *
+      * IMS4C2J's ON EXCEPTION path - they are left as SPACES for     *
+      * OGCOBHW2's records.                                          *
+      *                                                              *
+      * COR-TIMESTAMP mirrors AUD-TIMESTAMP (copybook OGHWAUD) so     *
+      * both trails key the same way: OGCOBHW2 copies AUD-TIMESTAMP   *
+      * straight across, EIBTASKN suffix and all.                    *
+      ****************************************************************
+       01 CORAUD-RECORD.
+           05 COR-CALL-ID.
+               10 COR-PROGRAM-NAME    PIC X(08).
+               10 COR-TIMESTAMP       PIC X(21).
+           05 COR-JAVA-CLASS          PIC X(60).
+           05 COR-OUTCOME             PIC X(01).
+               88 COR-OUTCOME-OK      VALUE "S".
+               88 COR-OUTCOME-FAILED  VALUE "F".
+      *  wide enough for JAVA-RC (PIC S9(9)) as well as a CICS RESPCODE
+           05 COR-RETURN-CODE         PIC S9(9) COMP-4.
+           05 COR-PSB-NAME            PIC X(08).
+           05 COR-EXCEPTION-TEXT      PIC X(60).
