@@ -0,0 +1,25 @@
+      ****************************************************************
+      * OGHWAUD - audit trail record for OGCOBHW2 / HWCHANNEL        *
+      * One record per invocation of OGCOBHW2, written to the        *
+      * indexed file HWAUDIT (RIDFLD = AUD-TIMESTAMP).                *
+      * AUD-TIMESTAMP is YYYYMMDDHHMMSS followed by the 7-digit       *
+      * EIBTASKN of the task that wrote it, so two invocations        *
+      * completing within the same clock second still get distinct   *
+      * keys instead of one silently clobbering the other.            *
+      ****************************************************************
+       01 HWAUDIT-RECORD.
+           05 AUD-TIMESTAMP        PIC X(21).
+           05 AUD-CHANNEL-NAME     PIC X(16).
+           05 AUD-USER-NAME        PIC X(10).
+           05 AUD-RESPCODE         PIC S9(8) COMP-4.
+           05 AUD-RESPCODE2        PIC S9(8) COMP-4.
+      *  set to "-" by INIT-AUDIT-RECORD before it is known whether the
+      *  OGHWJ3 LINK will even be attempted; only the actual LINK step
+      *  in CALL-JAVA sets it to "Y"/"N" - a container-handling failure
+      *  that aborts the request before CALL-JAVA leaves it at "-", so
+      *  OGHWRPT can tell "OGHWJ3 not reached" apart from "OGHWJ3 ran
+      *  and failed"
+           05 AUD-LINK-STATUS      PIC X(01).
+               88 AUD-LINK-OK             VALUE "Y".
+               88 AUD-LINK-FAILED         VALUE "N".
+               88 AUD-LINK-NOT-ATTEMPTED  VALUE "-".
