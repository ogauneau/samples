@@ -5,11 +5,76 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 'IMS4C2J' is recursive.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *  optional control card selecting the Java driver/log level -
+      *  no card, or a blank/unrecognized one, keeps the old DLI/INFO
+      *  defaults so existing JCL keeps working unchanged
+           SELECT CTL-CARD-FILE ASSIGN TO SYSIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-CARD-STATUS.
+
+      *  error records for USERID-IND values MAIN-RTN can't run with -
+      *  see LOG-USERID-ERROR
+           SELECT ERR-FILE ASSIGN TO SYSERR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ERR-FILE-STATUS.
+
+      *  correlation/audit file shared with OGCOBHW2's CICS-side Java
+      *  LINK trail - see copybook OGCORAUD and CALL-JAVA below
+      *  ACCESS MODE IS RANDOM, not SEQUENTIAL - OGCOBHW2 appends to
+      *  this file via a keyed EXEC CICS WRITE with no ordering
+      *  requirement, so a sequential-append WRITE from this side
+      *  would fail as soon as its key fell below the file's current
+      *  high key (see the OGCOBHW2/IMS4C2J program-name prefixes in
+      *  COR-CALL-ID, which do not sort in write order)
+           SELECT CORAUD-FILE ASSIGN TO CORAUD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS COR-CALL-ID
+               FILE STATUS IS WS-CORAUD-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CTL-CARD-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CTL-CARD-RECORD.
+           05  CTL-DRIVER-CD      PIC X(3).
+           05  CTL-LOGLEVEL-CD    PIC X(5).
+      *    optional IVPDBKY range for a targeted re-export - see
+      *    DLI-EXPORT-LOOP. Spaces on either field means "unbounded"
+      *    (CTL-KEY-LOW spaces = start of file, CTL-KEY-HIGH spaces =
+      *    end of file), so an old two-field card still exports all
+      *    of IVPDB1 exactly as before.
+           05  CTL-KEY-LOW        PIC X(17).
+           05  CTL-KEY-HIGH       PIC X(17).
+           05  FILLER             PIC X(38).
+
+       FD  ERR-FILE
+           RECORD CONTAINS 69 CHARACTERS.
+       01  ERR-RECORD.
+           05  ERR-TIMESTAMP      PIC X(12).
+           05  ERR-USERID         PIC X(8).
+           05  ERR-USERID-IND     PIC X(1).
+           05  ERR-LTERM-NAME     PIC X(8).
+           05  ERR-REASON         PIC X(40).
+
+       FD  CORAUD-FILE.
+           COPY OGCORAUD.
+
        WORKING-STORAGE SECTION.
 
        77 CT-PROG-NAME        PIC X(8)   VALUE "IMS4C2J".
 
+       01 WS-CTL-CARD-STATUS  PIC X(2).
+           88 WS-CTL-CARD-OK  VALUE "00".
+
+       01 WS-ERR-FILE-STATUS  PIC X(2).
+           88 WS-ERR-FILE-OK  VALUE "00".
+
+       01 WS-CORAUD-STATUS    PIC X(2).
+           88 WS-CORAUD-OK    VALUE "00".
+
        01 JAVA-INT  PIC S9(9) COMP-5.
        01 JAVA-RC   PIC S9(9) sign leading separate.
 
@@ -25,6 +90,65 @@
                88 LOGLEVEL-DEBUG VALUE 'DEBUG'.
                88 LOGLEVEL-INFO  VALUE 'INFO '.
 
+      * native DL/I retrieval of IVPDB1, ISRT'd out through GOPCB to
+      * OGDB5 as GSAM records (Java's exportAllToConsole only ever
+      * reaches console/sysout, so the file side is driven from here)
+       01 DLI-FUNCTION-GU    PIC X(4) VALUE 'GU  '.
+       01 DLI-FUNCTION-GN    PIC X(4) VALUE 'GN  '.
+       01 DLI-FUNCTION-ISRT  PIC X(4) VALUE 'ISRT'.
+
+       01 DB-SEGMENT-IO      PIC X(200) VALUE SPACES.
+       01 DLI-SEGMENT-COUNT  PIC S9(8) COMP VALUE 0.
+
+      * SSA used to reposition on restart (and, key-range exports -
+      * see DLI-EXPORT-LOOP) - qualified on the IVPDB1 root key
+       01 IVPDB1-SSA-QUALIFIED.
+           05 SSA-SEGMENT    PIC X(8)  VALUE 'IVPDB1'.
+           05 FILLER         PIC X(1)  VALUE '('.
+           05 SSA-FIELD      PIC X(8)  VALUE 'IVPDBKY'.
+           05 SSA-OPER       PIC X(2)  VALUE 'GE'.
+           05 SSA-VALUE      PIC X(17) VALUE SPACES.
+           05 FILLER         PIC X(1)  VALUE ')'.
+
+      * checkpoint/restart - taken every CHECKPOINT-INTERVAL segments
+      * so a midnight rerun on a large IVPDB1 resumes from the last
+      * checkpoint instead of reprocessing the whole database
+       01 DLI-FUNCTION-CHKP        PIC X(4) VALUE 'CHKP'.
+       01 DLI-FUNCTION-XRST        PIC X(4) VALUE 'XRST'.
+      *  application-supplied 8-byte checkpoint ID the symbolic CHKP
+      *  call takes as its second parameter (not IOPCB, which is only
+      *  correct for XRST) - built from the segment count so each
+      *  checkpoint this run takes gets a distinct, traceable ID
+       01 WS-CHKP-ID               PIC 9(8) VALUE ZERO.
+       01 RESTART-AREA-LENGTH      PIC S9(8) COMP VALUE +21.
+       01 RESTART-DATA-AREA.
+           05 RESTART-LAST-KEY        PIC X(17) VALUE SPACES.
+           05 RESTART-SEGMENT-COUNT   PIC S9(8) COMP VALUE 0.
+       01 CHECKPOINT-INTERVAL          PIC S9(8) COMP VALUE 1000.
+       01 SEGMENTS-SINCE-CHECKPOINT    PIC S9(8) COMP VALUE 0.
+
+      * caller-supplied IVPDBKY range for a targeted re-export, picked
+      * up from the optional SYSIN control card (CTL-KEY-LOW/HIGH) -
+      * see DLI-EXPORT-LOOP and DLI-PROCESS-CURRENT-SEGMENT
+       01 WS-KEY-RANGE-SW              PIC X VALUE 'N'.
+           88 WS-KEY-RANGE-SUPPLIED    VALUE 'Y'.
+       01 WS-KEY-RANGE-EXCEEDED-SW     PIC X VALUE 'N'.
+           88 WS-KEY-RANGE-EXCEEDED    VALUE 'Y'.
+       01 WS-EXPORT-KEY-LOW            PIC X(17) VALUE SPACES.
+       01 WS-EXPORT-KEY-HIGH           PIC X(17) VALUE SPACES.
+
+      * any DBSTATUS other than normal/end-of-db/not-found is a real
+      * DL/I error (not "keep going") - see DLI-EXPORT-LOOP and
+      * DLI-PROCESS-CURRENT-SEGMENT
+       01 WS-DLI-ABNORMAL-SW           PIC X VALUE 'N'.
+           88 WS-DLI-ABNORMAL          VALUE 'Y'.
+
+      * set when a GOPCB ISRT fails - checked at the end of the run so
+      * a broken OGDB5 export can't complete looking like a normal
+      * JAVA-RC-driven 0/4/8 return - see DLI-WRITE-GSAM-RECORD
+       01 WS-GSAM-WRITE-FAILED-SW      PIC X VALUE 'N'.
+           88 WS-GSAM-WRITE-FAILED     VALUE 'Y'.
+
        LINKAGE SECTION.
        01  IOPCB.
            02  LTERM-NAME      PIC  X(8).
@@ -45,6 +169,9 @@
            02  DBD-NAME        PIC  X(8).
            02  SEG-LEVEL       PIC  X(2).
            02  DBSTATUS        PIC  X(2).
+               88  DB-STATUS-NORMAL      VALUE SPACES.
+               88  DB-STATUS-END-OF-DB   VALUE 'GB'.
+               88  DB-STATUS-NOT-FOUND   VALUE 'GE'.
            02  PROC-OPTIONS    PIC  X(4).
            02  RESERVE-DLI     PIC  X(4).
            02  SEG-NAME-FB     PIC  X(8).
@@ -58,6 +185,8 @@
            02  DBD-NAME        PIC  X(8).
            02  SEG-LEVEL       PIC  X(2).
            02  GO-STATUS       PIC  X(2).
+               88  GO-STATUS-NORMAL      VALUE SPACES.
+               88  GO-STATUS-END-OF-FILE VALUE 'GB'.
            02  PROC-OPTIONS    PIC  X(4).
            02  RESERVE-DLI     PIC  x(4).
            02  SEG-NAME-FB     PIC  X(8).
@@ -70,44 +199,323 @@
 
 
        MAIN-RTN.
+      *  XRST must be the first DL/I call this BMP issues, restart or
+      *  not, so IMS knows whether this run is resuming a checkpoint
+           PERFORM RESTART-CHECK
            DISPLAY 'COBOL says hello from ' CT-PROG-NAME.
            DISPLAY 'IOPCB.USERID=' USERID IN IOPCB ','
             USERID-IND IN IOPCB
-      * check if USERID is a PSB
+           PERFORM GET-RUNTIME-OPTIONS
+      * check if USERID is a PSB, or a group name that selects one
            IF  USERID-IND = 'P' THEN
                MOVE USERID TO JAVA-PSB-ARG
-      *  set Java driver to DLI or SQL
-               SET DRIVER-DLI TO TRUE
-      *  set Log level for the Java program
-               SET LOGLEVEL-INFO TO TRUE
-      *
-               PERFORM CALL-JAVA
-               DISPLAY "Java returned:" JAVA-RC
+               PERFORM CALL-JAVA-UNLESS-RESTARTING
+               PERFORM DLI-EXPORT-LOOP
+               MOVE JAVA-RC TO RETURN-CODE
+           ELSE IF USERID-IND = 'G' THEN
+               MOVE GROUP-NAME TO JAVA-PSB-ARG
+               PERFORM CALL-JAVA-UNLESS-RESTARTING
+               PERFORM DLI-EXPORT-LOOP
                MOVE JAVA-RC TO RETURN-CODE
            ELSE
+               PERFORM LOG-USERID-ERROR
                MOVE 8 TO RETURN-CODE
            END-IF.
            DISPLAY 'End'.
            GOBACK
            .
 
+      * USERID-IND disqualifies this run for both the PSB-name ('P')
+      * and group-name ('G') cases MAIN-RTN supports - log the actual
+      * IOPCB values to SYSERR instead of just abending blind, so
+      * operations doesn't have to rerun with IMS trace on to see
+      * which PCB condition tripped the RC 8.
+       LOG-USERID-ERROR.
+           MOVE TIME-STAMP IN IOPCB TO ERR-TIMESTAMP
+           MOVE USERID IN IOPCB     TO ERR-USERID
+           MOVE USERID-IND IN IOPCB TO ERR-USERID-IND
+           MOVE LTERM-NAME IN IOPCB TO ERR-LTERM-NAME
+           MOVE "UNSUPPORTED USERID-IND - NOT P OR G" TO ERR-REASON
+           OPEN EXTEND ERR-FILE
+           IF NOT WS-ERR-FILE-OK
+               OPEN OUTPUT ERR-FILE
+           END-IF
+           WRITE ERR-RECORD
+           CLOSE ERR-FILE
+           DISPLAY 'IMS4C2J rejected run - USERID=' USERID IN IOPCB
+                   ' USERID-IND=' USERID-IND IN IOPCB
+                   ' LTERM-NAME=' LTERM-NAME IN IOPCB
+           .
+
+      * Pick up the Java driver (DLI/SQL) and log level from an
+      * optional SYSIN control card instead of the old hardcoded
+      * SET DRIVER-DLI TO TRUE, so the SQL path for IVPDB1 exports can
+      * be exercised without a recompile. No card, an empty card, or
+      * an unrecognized value all fall back to the original DLI/INFO
+      * behavior.
+       GET-RUNTIME-OPTIONS.
+           SET DRIVER-DLI    TO TRUE
+           SET LOGLEVEL-INFO TO TRUE
+           OPEN INPUT CTL-CARD-FILE
+           IF WS-CTL-CARD-OK
+               READ CTL-CARD-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM APPLY-CONTROL-CARD
+               END-READ
+               CLOSE CTL-CARD-FILE
+           END-IF
+           .
+
+       APPLY-CONTROL-CARD.
+           IF CTL-DRIVER-CD = 'SQL'
+               SET DRIVER-SQL TO TRUE
+           ELSE
+               SET DRIVER-DLI TO TRUE
+           END-IF
+           IF CTL-LOGLEVEL-CD = 'DEBUG'
+               SET LOGLEVEL-DEBUG TO TRUE
+           ELSE
+               SET LOGLEVEL-INFO TO TRUE
+           END-IF
+           IF CTL-KEY-LOW NOT = SPACES OR CTL-KEY-HIGH NOT = SPACES
+               SET WS-KEY-RANGE-SUPPLIED TO TRUE
+      *  SPACES does not reliably collate below every real IVPDBKY
+      *  value, so a key-low left blank has to fall back to
+      *  LOW-VALUES the same way a blank key-high falls back to
+      *  HIGH-VALUES, or an operator supplying only CTL-KEY-HIGH
+      *  could silently miss keys that sort below a space
+               IF CTL-KEY-LOW = SPACES
+                   MOVE LOW-VALUES TO WS-EXPORT-KEY-LOW
+               ELSE
+                   MOVE CTL-KEY-LOW TO WS-EXPORT-KEY-LOW
+               END-IF
+               IF CTL-KEY-HIGH = SPACES
+                   MOVE HIGH-VALUES TO WS-EXPORT-KEY-HIGH
+               ELSE
+                   MOVE CTL-KEY-HIGH TO WS-EXPORT-KEY-HIGH
+               END-IF
+           END-IF
+           .
+
+      * Basic-restart XRST. On a fresh start RESTART-DATA-AREA comes
+      * back as spaces, so DLI-EXPORT-LOOP does a normal full GU; on
+      * a restart it comes back with the key/count saved by the last
+      * TAKE-CHECKPOINT, and DLI-EXPORT-LOOP repositions from there.
+       RESTART-CHECK.
+           CALL 'CBLTDLI' USING DLI-FUNCTION-XRST, IOPCB,
+                RESTART-AREA-LENGTH, RESTART-DATA-AREA
+           IF RESTART-LAST-KEY NOT = SPACES
+               DISPLAY 'IMS4C2J restarting after checkpoint - last key='
+                       RESTART-LAST-KEY ' segments already exported='
+                       RESTART-SEGMENT-COUNT
+           END-IF
+           .
+
+       TAKE-CHECKPOINT.
+           MOVE DLI-SEGMENT-COUNT TO RESTART-SEGMENT-COUNT
+           MOVE DLI-SEGMENT-COUNT TO WS-CHKP-ID
+           CALL 'CBLTDLI' USING DLI-FUNCTION-CHKP, WS-CHKP-ID,
+                RESTART-AREA-LENGTH, RESTART-DATA-AREA
+           MOVE 0 TO SEGMENTS-SINCE-CHECKPOINT
+           DISPLAY 'IMS4C2J checkpoint taken at segment '
+                   DLI-SEGMENT-COUNT
+           .
+
+      * req006's checkpoint/restart only repositions the native
+      * GOPCB/GSAM half of this run (DLI-EXPORT-LOOP tracks its own
+      * progress via RESTART-LAST-KEY/RESTART-SEGMENT-COUNT); the
+      * Java side is one opaque CALL with no COBOL-visible progress
+      * to resume from, so the only way to avoid redoing it on a
+      * midnight rerun is to skip it outright once RESTART-CHECK's
+      * XRST shows this run is a restart rather than a fresh start.
+       CALL-JAVA-UNLESS-RESTARTING.
+           IF RESTART-LAST-KEY NOT = SPACES
+               DISPLAY
+                'IMS4C2J restart in progress - skipping Java console '
+                'export, already produced on the run being restarted'
+               MOVE 0 TO JAVA-RC
+           ELSE
+               PERFORM CALL-JAVA
+               DISPLAY "Java returned:" JAVA-RC
+           END-IF
+           .
+
+      *  req008's key-range filtering (CTL-KEY-LOW/HIGH) only scopes
+      *  the native GOPCB/GSAM path below (DLI-EXPORT-LOOP) - the
+      *  exportAllToConsole method has no key-range parameter to pass,
+      *  so a targeted re-export still dumps the whole of IVPDB1 to
+      *  the console every time. This is a limitation of that fixed
+      *  Java entry point, not an oversight: the console output was
+      *  already redundant with the GSAM file for a full export, and
+      *  req008 is only concerned with what lands in OGDB5.
        CALL-JAVA.
            DISPLAY 'Call to Java, start'
            MOVE JAVA-DRIVER TO JAVA-DRIVER-ARG
            MOVE JAVA-LOGLEVEL TO JAVA-LOGLEVEL-ARG
+           PERFORM INIT-CORRELATION-RECORD
 
       * calling Java in a BMP
            CALL 'Java.og.ims.samples.ExportIVPDB1.exportAllToConsole'
                USING JAVA-PSB-ARG JAVA-DRIVER-ARG JAVA-LOGLEVEL-ARG
                RETURNING JAVA-INT
            ON EXCEPTION
+      *  capture what we can from a dynamic CALL that never even
+      *  reached the JVM (bad classpath, JNI not started, etc) so
+      *  this shows up next to OGCOBHW2's own Java-call trail instead
+      *  of just a bare "Exception occurred" on the console
               DISPLAY "Java Exception occurred"
+              MOVE JAVA-PSB-ARG TO COR-PSB-NAME
+              MOVE FUNCTION CURRENT-DATE (1:16) TO COR-TIMESTAMP
+              MOVE "JAVA CALL EXCEPTION - CLASS OR JVM UNAVAILABLE"
+                  TO COR-EXCEPTION-TEXT
+              SET COR-OUTCOME-FAILED TO TRUE
+              MOVE 16 TO COR-RETURN-CODE
+              PERFORM WRITE-CORRELATION-RECORD
               MOVE 16 TO RETURN-CODE
               GOBACK
            END-CALL
       * convert Java return code
            MOVE JAVA-INT TO JAVA-RC
+           SET COR-OUTCOME-OK TO TRUE
+           MOVE JAVA-RC TO COR-RETURN-CODE
+           PERFORM WRITE-CORRELATION-RECORD
       * return it as COBOL return code
            MOVE JAVA-RC TO RETURN-CODE
            DISPLAY 'Call to Java, end'
+           .
+
+      * Build the key and fixed parts of the OGCORAUD record for this
+      * Java call before issuing it, so the ON EXCEPTION path has a
+      * populated record ready to fill in and write - see copybook
+      * OGCORAUD.
+       INIT-CORRELATION-RECORD.
+           MOVE CT-PROG-NAME TO COR-PROGRAM-NAME
+           MOVE FUNCTION CURRENT-DATE (1:16) TO COR-TIMESTAMP
+           MOVE "Java.og.ims.samples.ExportIVPDB1.exportAllToConsole"
+               TO COR-JAVA-CLASS
+           MOVE SPACES TO COR-PSB-NAME
+           MOVE SPACES TO COR-EXCEPTION-TEXT
+           .
+
+      * OGCORAUD is a VSAM KSDS shared with OGCOBHW2, which appends to
+      * it through EXEC CICS WRITE FILE with no ordering guarantee, so
+      * this side is keyed ACCESS MODE IS RANDOM rather than SEQUENTIAL
+      * (see the SELECT above) - and OPEN EXTEND, unlike the SEQUENTIAL
+      * OPEN EXTEND ERR-FILE uses, is not legal on a RANDOM-access
+      * indexed file. Open I-O instead, falling back to OUTPUT on a
+      * first run when the file does not exist yet.
+       WRITE-CORRELATION-RECORD.
+           OPEN I-O CORAUD-FILE
+           IF NOT WS-CORAUD-OK
+               OPEN OUTPUT CORAUD-FILE
+           END-IF
+           WRITE CORAUD-RECORD
+               INVALID KEY
+                   DISPLAY 'OGCORAUD WRITE FAILED FOR CALL-ID='
+                           COR-CALL-ID
+           END-WRITE
+           CLOSE CORAUD-FILE
+           .
+
+      * Native DL/I retrieval of IVPDB1, ISRT'd out through GOPCB so
+      * downstream jobs can read the export as an OGDB5 GSAM file
+      * instead of scraping the BMP console log Java writes to.
+       DLI-EXPORT-LOOP.
+           MOVE RESTART-SEGMENT-COUNT TO DLI-SEGMENT-COUNT
+           MOVE 0 TO SEGMENTS-SINCE-CHECKPOINT
+           MOVE 'N' TO WS-KEY-RANGE-EXCEEDED-SW
+           MOVE 'N' TO WS-DLI-ABNORMAL-SW
+           IF RESTART-LAST-KEY NOT = SPACES
+      *  resume just past the last segment written before the
+      *  checkpoint that this run restarted from - takes precedence
+      *  over CTL-KEY-LOW/HIGH since the restart key is already
+      *  somewhere inside whatever range the original run was given
+               MOVE RESTART-LAST-KEY TO SSA-VALUE
+               CALL 'CBLTDLI' USING DLI-FUNCTION-GU, DBPCB,
+                    IVPDB1-SSA-QUALIFIED, DB-SEGMENT-IO
+               IF DB-STATUS-NORMAL
+                   CALL 'CBLTDLI' USING DLI-FUNCTION-GN, DBPCB,
+                        DB-SEGMENT-IO
+               END-IF
+           ELSE
+               IF WS-KEY-RANGE-SUPPLIED
+      *  targeted re-export - position directly at CTL-KEY-LOW instead
+      *  of a full unqualified scan from the top of IVPDB1
+                   MOVE WS-EXPORT-KEY-LOW TO SSA-VALUE
+                   CALL 'CBLTDLI' USING DLI-FUNCTION-GU, DBPCB,
+                        IVPDB1-SSA-QUALIFIED, DB-SEGMENT-IO
+               ELSE
+                   CALL 'CBLTDLI' USING DLI-FUNCTION-GU, DBPCB,
+                        DB-SEGMENT-IO
+               END-IF
+           END-IF
+           PERFORM DLI-PROCESS-CURRENT-SEGMENT
+                   UNTIL DB-STATUS-END-OF-DB OR DB-STATUS-NOT-FOUND
+                      OR WS-KEY-RANGE-EXCEEDED OR WS-DLI-ABNORMAL
+                      OR WS-GSAM-WRITE-FAILED
+           IF WS-DLI-ABNORMAL
+               DISPLAY 'IMS4C2J ABENDING - ABNORMAL DBSTATUS='
+                       DBSTATUS IN DBPCB ' AT SEGMENT '
+                       DLI-SEGMENT-COUNT
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           IF WS-GSAM-WRITE-FAILED
+               DISPLAY 'IMS4C2J ABENDING - OGDB5 GSAM EXPORT FAILED'
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           DISPLAY 'GSAM export to OGDB5: ' DLI-SEGMENT-COUNT
+                   ' IVPDB1 segments written'
+           .
+
+      * CTL-KEY-HIGH stops the export before writing a segment past
+      * the requested range rather than after, so a re-export never
+      * puts an out-of-range row into OGDB5.
+       DLI-PROCESS-CURRENT-SEGMENT.
+           IF NOT DB-STATUS-NORMAL AND NOT DB-STATUS-END-OF-DB
+                                    AND NOT DB-STATUS-NOT-FOUND
+      *  a real DL/I error, not "keep going" - processing the stale
+      *  DB-SEGMENT-IO/KEY-FB-AREA that came with this status would
+      *  either spin forever or ISRT corrupt/duplicate segments
+               SET WS-DLI-ABNORMAL TO TRUE
+           ELSE
+               IF WS-KEY-RANGE-SUPPLIED
+                  AND KEY-FB-AREA IN DBPCB > WS-EXPORT-KEY-HIGH
+                   SET WS-KEY-RANGE-EXCEEDED TO TRUE
+               ELSE
+                   PERFORM DLI-WRITE-GSAM-RECORD
+      *  only count this segment as exported, advance the restart key,
+      *  and let it count toward a checkpoint if the ISRT to GOPCB
+      *  actually succeeded - otherwise a checkpoint taken right here
+      *  would point RESTART-LAST-KEY past a segment that was never
+      *  really written, and a restart would permanently skip it
+                   IF NOT WS-GSAM-WRITE-FAILED
+                       ADD 1 TO DLI-SEGMENT-COUNT
+                       ADD 1 TO SEGMENTS-SINCE-CHECKPOINT
+                       MOVE KEY-FB-AREA IN DBPCB TO RESTART-LAST-KEY
+                       IF SEGMENTS-SINCE-CHECKPOINT >=
+                                              CHECKPOINT-INTERVAL
+                           PERFORM TAKE-CHECKPOINT
+                       END-IF
+                       CALL 'CBLTDLI' USING DLI-FUNCTION-GN, DBPCB,
+                            DB-SEGMENT-IO
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+      * a failed ISRT sets WS-GSAM-WRITE-FAILED-SW, checked by
+      * DLI-EXPORT-LOOP once the PERFORM UNTIL exits, so a broken
+      * OGDB5 export ends the run with a non-zero RETURN-CODE instead
+      * of completing looking like a normal JAVA-RC-driven return
+       DLI-WRITE-GSAM-RECORD.
+           CALL 'CBLTDLI' USING DLI-FUNCTION-ISRT, GOPCB, DB-SEGMENT-IO
+           IF NOT GO-STATUS-NORMAL
+               DISPLAY 'GOPCB ISRT to OGDB5 failed, GO-STATUS='
+                       GO-STATUS IN GOPCB
+               SET WS-GSAM-WRITE-FAILED TO TRUE
+           END-IF
            .
\ No newline at end of file
