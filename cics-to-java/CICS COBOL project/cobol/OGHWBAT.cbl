@@ -0,0 +1,266 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    OGHWBAT.
+      ****************************************************************
+      *  Program CICS                                                *
+      *                                                              *
+      * Batch driver for OGCOBHW2. Browses the ESDS work file        *
+      * HWWORK (one 10-byte user name per record, loaded ahead of    *
+      * time by whatever batch job builds the run) and, for every    *
+      * name, builds the HWCHANNEL/INHWCOB container and LINKs to    *
+      * OGCOBHW2 exactly the way a CECI session would - so the whole *
+      * work file can be pumped through in one CICS task instead of  *
+      * one CECI PUT/LINK/GET per name.                              *
+      *                                                              *
+      * A summary is written to TD queue HWRP: how many names were   *
+      * processed, how many came back with a non-zero RESPCODE (this *
+      * also counts names for which OGCOBHW2 itself abended - see    *
+      * LINK-ABEND-HANDLER below), and the names that produced an    *
+      * empty GREETINGS.                                             *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 TMP                    PIC X(78).
+
+       01 WS-CHANNEL-NAME        PIC X(16) VALUE "HWCHANNEL".
+       01 WS-VALUE-LENGTH        PIC S9(8) COMP-4.
+       01 RESPCODE               PIC S9(8) COMP-4 VALUE 0.
+       01 RESPCODE2              PIC S9(8) COMP-4 VALUE 0.
+
+       01 WS-EOF-SWITCH          PIC X     VALUE "N".
+           88 WS-EOF             VALUE "Y".
+
+      * HWWORK is an ESDS - STARTBR/READNEXT have to be driven off an
+      * RBA, not a key; start at RBA zero and let READNEXT advance it.
+       01 WS-BROWSE-RBA          PIC S9(8) COMP VALUE 0.
+
+       01 WS-WORK-RECORD.
+           05 WS-WORK-NAME       PIC X(10).
+           05 FILLER             PIC X(70).
+
+       01 ARG1.
+          05 CONTAINER-NAME.
+                10 FILLER PIC X(7) VALUE "INHWCOB".
+                10 FILLER PIC X(9) VALUE SPACES.
+          05 USER-NAME       PIC X(10) VALUE SPACES.
+
+       01 RESPONSE.
+          05 CONTAINER-NAME.
+                10 FILLER PIC X(8) VALUE "OUTHWCOB".
+                10 FILLER PIC X(8) VALUE SPACES.
+          05 GREETINGS.
+             10 FILLER       PIC X(20) VALUE "COBOL says Hello to ".
+             10 USER-NAME    PIC X(10) VALUE SPACES.
+
+       01 WS-COUNTERS.
+           05 WS-COUNT-PROCESSED    PIC S9(8) COMP-4 VALUE 0.
+           05 WS-COUNT-NONZERO-RESP PIC S9(8) COMP-4 VALUE 0.
+           05 WS-COUNT-EMPTY-GREET  PIC S9(8) COMP-4 VALUE 0.
+
+       01 WS-REPORT-COUNTS.
+           05 WS-PROCESSED-ED       PIC ZZZZZ9.
+           05 WS-NONZERO-ED         PIC ZZZZZ9.
+           05 WS-EMPTY-ED           PIC ZZZZZ9.
+
+      * names that got an empty GREETINGS back - reported at the end
+       01 WS-EMPTY-NAME-COUNT       PIC S9(4) COMP VALUE 0.
+       01 WS-EMPTY-NAME-MAX         PIC S9(4) COMP VALUE 500.
+       01 WS-EMPTY-NAME-IDX         PIC S9(4) COMP VALUE 0.
+       01 WS-EMPTY-NAME-TABLE.
+           05 WS-EMPTY-NAME OCCURS 500 TIMES
+                             PIC X(10).
+
+      * how many empty-greeting names were not recorded because the
+      * table above filled up - see WRITE-SUMMARY-REPORT
+       01 WS-EMPTY-OMITTED          PIC S9(8) COMP VALUE 0.
+       01 WS-EMPTY-OMITTED-ED       PIC ZZZZZZZ9.
+       01 WS-EMPTY-NAME-MAX-ED      PIC ZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+      *
+       000-MAINLINE.
+           EXEC CICS HANDLE ABEND LABEL(LINK-ABEND-HANDLER)
+                END-EXEC
+           PERFORM OPEN-WORK-FILE
+           PERFORM READ-NEXT-NAME
+           GO TO MAIN-LOOP-TEST
+           .
+
+      * Read/process loop, written with GO TO rather than PERFORM
+      * UNTIL because LINK-ABEND-HANDLER has to be able to resume it
+      * mid-name when OGCOBHW2 abends on a bad container (see
+      * OGCOBHW2's ABORT-REQUEST) - a PERFORM UNTIL loop gives an
+      * ABEND HANDLE label nowhere sensible to resume into.
+       MAIN-LOOP-TEST.
+           IF WS-EOF
+               GO TO MAIN-LOOP-EXIT
+           END-IF
+           PERFORM CALL-OGCOBHW2
+           PERFORM READ-NEXT-NAME
+           GO TO MAIN-LOOP-TEST
+           .
+
+       MAIN-LOOP-EXIT.
+           PERFORM CLOSE-WORK-FILE
+           PERFORM WRITE-SUMMARY-REPORT
+           EXEC CICS RETURN
+                END-EXEC.
+
+      * OGCOBHW2 abended on this name (e.g. its own RESP checks
+      * tripped ABORT-REQUEST) - count it as a failure and move on
+      * to the next name instead of taking the whole batch down.
+       LINK-ABEND-HANDLER.
+           ADD 1 TO WS-COUNT-NONZERO-RESP
+           PERFORM READ-NEXT-NAME
+           GO TO MAIN-LOOP-TEST
+           .
+
+       OPEN-WORK-FILE.
+           MOVE 0 TO WS-BROWSE-RBA
+           EXEC CICS STARTBR FILE('HWWORK')
+                RIDFLD(WS-BROWSE-RBA)
+                RBA
+                RESP(RESPCODE)
+                RESP2(RESPCODE2)
+                END-EXEC
+           IF RESPCODE NOT = DFHRESP(NORMAL)
+               SET WS-EOF TO TRUE
+           END-IF
+           .
+
+       READ-NEXT-NAME.
+           IF WS-EOF
+               GO TO READ-NEXT-NAME-EXIT
+           END-IF
+           MOVE LENGTH OF WS-WORK-RECORD TO WS-VALUE-LENGTH
+           EXEC CICS READNEXT FILE('HWWORK')
+                INTO (WS-WORK-RECORD)
+                LENGTH(WS-VALUE-LENGTH)
+                RIDFLD(WS-BROWSE-RBA)
+                RBA
+                RESP(RESPCODE)
+                RESP2(RESPCODE2)
+                END-EXEC
+           IF RESPCODE NOT = DFHRESP(NORMAL)
+               SET WS-EOF TO TRUE
+           END-IF
+           .
+       READ-NEXT-NAME-EXIT.
+           EXIT.
+
+       CLOSE-WORK-FILE.
+           EXEC CICS ENDBR FILE('HWWORK')
+                NOHANDLE
+                END-EXEC
+           .
+
+      * Build the container, LINK to OGCOBHW2, and check the result
+      * exactly the way the CECI doc for OGCOBHW2 describes doing it
+      * by hand.
+       CALL-OGCOBHW2.
+           ADD 1 TO WS-COUNT-PROCESSED
+           MOVE WS-WORK-NAME TO USER-NAME IN ARG1
+           MOVE LENGTH OF USER-NAME IN ARG1 TO WS-VALUE-LENGTH
+           EXEC CICS PUT CONTAINER(CONTAINER-NAME IN ARG1)
+                CHANNEL(WS-CHANNEL-NAME)
+                FLENGTH(WS-VALUE-LENGTH)
+                FROM (USER-NAME IN ARG1)
+                RESP(RESPCODE)
+                RESP2(RESPCODE2)
+                END-EXEC
+           IF RESPCODE NOT = DFHRESP(NORMAL)
+               ADD 1 TO WS-COUNT-NONZERO-RESP
+           ELSE
+               EXEC CICS LINK PROGRAM('OGCOBHW2')
+                    CHANNEL(WS-CHANNEL-NAME)
+                    RESP(RESPCODE)
+                    RESP2(RESPCODE2)
+                    END-EXEC
+               IF RESPCODE NOT = DFHRESP(NORMAL)
+                   ADD 1 TO WS-COUNT-NONZERO-RESP
+               ELSE
+                   PERFORM GET-GREETING-RESULT
+               END-IF
+           END-IF
+           .
+
+       GET-GREETING-RESULT.
+           MOVE LENGTH OF GREETINGS TO WS-VALUE-LENGTH
+           EXEC CICS GET CONTAINER(CONTAINER-NAME IN RESPONSE)
+                CHANNEL(WS-CHANNEL-NAME)
+                FLENGTH(WS-VALUE-LENGTH)
+                INTO (GREETINGS)
+                RESP(RESPCODE)
+                RESP2(RESPCODE2)
+                END-EXEC
+           IF RESPCODE NOT = DFHRESP(NORMAL)
+              OR USER-NAME IN GREETINGS = SPACES
+               ADD 1 TO WS-COUNT-EMPTY-GREET
+               PERFORM RECORD-EMPTY-NAME
+           END-IF
+           .
+
+       RECORD-EMPTY-NAME.
+           IF WS-EMPTY-NAME-COUNT < WS-EMPTY-NAME-MAX
+               ADD 1 TO WS-EMPTY-NAME-COUNT
+               MOVE USER-NAME IN ARG1
+                 TO WS-EMPTY-NAME(WS-EMPTY-NAME-COUNT)
+           END-IF
+           .
+
+       WRITE-SUMMARY-REPORT.
+           MOVE WS-COUNT-PROCESSED    TO WS-PROCESSED-ED
+           MOVE WS-COUNT-NONZERO-RESP TO WS-NONZERO-ED
+           MOVE WS-COUNT-EMPTY-GREET  TO WS-EMPTY-ED
+           MOVE SPACES TO TMP
+           STRING "OGHWBAT SUMMARY: PROCESSED=" DELIMITED BY SIZE
+                  WS-PROCESSED-ED               DELIMITED BY SIZE
+                  " NONZERO-RESP="              DELIMITED BY SIZE
+                  WS-NONZERO-ED                 DELIMITED BY SIZE
+                  " EMPTY-GREETING="            DELIMITED BY SIZE
+                  WS-EMPTY-ED                   DELIMITED BY SIZE
+                  INTO TMP
+           END-STRING
+           EXEC CICS WRITEQ TD QUEUE('HWRP') FROM (TMP)
+                NOHANDLE
+                END-EXEC
+           IF WS-EMPTY-NAME-COUNT > 0
+               PERFORM WRITE-EMPTY-NAME-LINE
+                       VARYING WS-EMPTY-NAME-IDX FROM 1 BY 1
+                       UNTIL WS-EMPTY-NAME-IDX > WS-EMPTY-NAME-COUNT
+           END-IF
+      * WS-COUNT-EMPTY-GREET keeps counting past the 500-name table
+      * cap - say so, the way OGHWRPT's WRITE-REPORT does for its own
+      * distinct-user table, so the summary and the listed names don't
+      * silently disagree
+           IF WS-COUNT-EMPTY-GREET > WS-EMPTY-NAME-MAX
+               COMPUTE WS-EMPTY-OMITTED =
+                       WS-COUNT-EMPTY-GREET - WS-EMPTY-NAME-MAX
+               MOVE WS-EMPTY-NAME-MAX TO WS-EMPTY-NAME-MAX-ED
+               MOVE WS-EMPTY-OMITTED  TO WS-EMPTY-OMITTED-ED
+               MOVE SPACES TO TMP
+               STRING "OGHWBAT: EMPTY-GREETING NAME LIST TRUNCATED AT "
+                          DELIMITED BY SIZE
+                      WS-EMPTY-NAME-MAX-ED DELIMITED BY SIZE
+                      " - "                DELIMITED BY SIZE
+                      WS-EMPTY-OMITTED-ED  DELIMITED BY SIZE
+                      " MORE OMITTED"      DELIMITED BY SIZE
+                      INTO TMP
+               END-STRING
+               EXEC CICS WRITEQ TD QUEUE('HWRP') FROM (TMP)
+                    NOHANDLE
+                    END-EXEC
+           END-IF
+           .
+
+       WRITE-EMPTY-NAME-LINE.
+           MOVE SPACES TO TMP
+           STRING "OGHWBAT EMPTY GREETING FOR: " DELIMITED BY SIZE
+                  WS-EMPTY-NAME(WS-EMPTY-NAME-IDX) DELIMITED BY SIZE
+                  INTO TMP
+           END-STRING
+           EXEC CICS WRITEQ TD QUEUE('HWRP') FROM (TMP)
+                NOHANDLE
+                END-EXEC
+           .
