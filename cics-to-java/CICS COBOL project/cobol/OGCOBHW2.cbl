@@ -8,6 +8,12 @@
       * CECI LINK PROG(OGCOBHW2) CHANNEL(HWCHANNEL)
       * GET CONTAINER(GREETINGS) CHAR CHANNEL(HWCHANNEL)
       * (ensure all commands are entered in the same CECI session)
+      *
+      * If INHWCOB is missing, or the LINK to OGHWJ3 fails, the task
+      * puts an ERRHWCB container describing what went wrong and
+      * abends with a matching ABCODE instead of returning a blank
+      * greeting. Callers driving this through CECI should GET
+      * CONTAINER(ERRHWCB) after an abend to see why.
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -24,6 +30,13 @@
            05 RESPCODE2          PIC S9(8) COMP-4
                                            VALUE 0.
 
+      * RESPCODE/RESPCODE2 as they stood right after the Java LINK -
+      * saved off before WRITE-AUDIT-RECORD/WRITE-CORRELATION-RECORD
+      * get a chance to overwrite the shared RESPCODE/RESPCODE2 fields
+      * with their own EXEC CICS WRITE completion code.
+       01 WS-LINK-RESPCODE       PIC S9(8) COMP-4.
+       01 WS-LINK-RESPCODE2      PIC S9(8) COMP-4.
+
        01 ARG1.
           05 CONTAINER-NAME.
                 10 FILLER PIC X(7) VALUE "INHWCOB".
@@ -44,6 +57,53 @@
                 10 FILLER PIC X(7) VALUE "INHWJAV".
                 10 FILLER PIC X(9) VALUE SPACES.
 
+      * Error container returned to the caller when a RESP check
+      * fails - GET CONTAINER(ERRHWCB) CHANNEL(HWCHANNEL) after the
+      * task abends to see what happened.
+       01 ERROR-RESPONSE.
+          05 CONTAINER-NAME.
+                10 FILLER PIC X(7) VALUE "ERRHWCB".
+                10 FILLER PIC X(9) VALUE SPACES.
+          05 ERROR-TEXT.
+             10 FILLER          PIC X(18) VALUE "OGCOBHW2 FAILED - ".
+             10 ERROR-STEP      PIC X(15) VALUE SPACES.
+             10 FILLER          PIC X(8)  VALUE " RESP=".
+             10 ERROR-RESPCODE  PIC -(8)9.
+             10 FILLER          PIC X(7)  VALUE " RESP2=".
+             10 ERROR-RESPCODE2 PIC -(8)9.
+      *  a non-fatal RESP (e.g. a failed WRITEQ TD CSMT) noted here
+      *  survives even if a later, fatal step also aborts and fills in
+      *  ERROR-STEP/ERROR-RESPCODE/ERROR-RESPCODE2 above with its own
+      *  failure - see LOG-NONFATAL-RESP
+             10 FILLER                   PIC X(11) VALUE " PRIOR-NF=".
+             10 ERROR-NONFATAL-STEP      PIC X(15) VALUE SPACES.
+             10 FILLER                   PIC X(8)  VALUE " RESP=".
+             10 ERROR-NONFATAL-RESPCODE  PIC -(8)9.
+             10 FILLER                   PIC X(7)  VALUE " RESP2=".
+             10 ERROR-NONFATAL-RESPCODE2 PIC -(8)9.
+
+      * ABCODE used on EXEC CICS ABEND for each failing step, keyed
+      * off ERROR-STEP so operators can tell steps apart in CSMT/CEBR.
+       01 ERROR-ABCODE           PIC X(4) VALUE SPACES.
+
+      * Timestamp used both as the audit record key and for the
+      * correlation ID shared with IMS4C2J's Java call audit trail.
+       01 TIME-FIELDS.
+           05 WS-ABSTIME         PIC S9(15) COMP-3.
+           05 WS-DATE-YMD        PIC X(8).
+           05 WS-TIME-HMS        PIC X(6).
+      *  EIBTASKN edited out to 7 digits so it can be appended to
+      *  AUD-TIMESTAMP - see BUILD-TIMESTAMP
+           05 WS-TASKN-ED        PIC 9(7).
+
+      * One HWAUDIT record per invocation - see copybook OGHWAUD.
+           COPY OGHWAUD.
+
+      * One OGCORAUD record per Java LINK attempt, correlated with
+      * IMS4C2J's own Java-call trail by call-id - see copybook
+      * OGCORAUD and CALL-JAVA below.
+           COPY OGCORAUD.
+
        PROCEDURE DIVISION.
       *
        000-MAINLINE.
@@ -52,10 +112,13 @@
            PERFORM CALL-JAVA.
            EXEC CICS RETURN
                 END-EXEC.
+
        GET-ARGUMENTS.
       *  Get name of channel
            EXEC CICS ASSIGN CHANNEL(CHANNEL-NAME)
                 END-EXEC
+           PERFORM INIT-AUDIT-RECORD
+           PERFORM INIT-CORRELATION-RECORD
       *  Read content and length of input container
            MOVE LENGTH OF USER-NAME IN ARG1 TO VALUE-LENGTH.
            EXEC CICS GET CONTAINER(CONTAINER-NAME IN ARG1)
@@ -65,6 +128,13 @@
                 RESP(RESPCODE)
                 RESP2(RESPCODE2)
                 END-EXEC
+           MOVE USER-NAME IN ARG1 TO AUD-USER-NAME
+           IF RESPCODE NOT = DFHRESP(NORMAL)
+      *  most common cause: caller forgot to PUT CONTAINER(INHWCOB)
+               MOVE "GET INHWCOB"    TO ERROR-STEP
+               MOVE "HWCB"           TO ERROR-ABCODE
+               PERFORM ABORT-REQUEST
+           END-IF
            .
 
        SAY-HELLO.
@@ -72,9 +142,16 @@
       * write to CICS joblog DD MSGUSR
            MOVE GREETINGS TO TMP
            EXEC CICS WRITEQ TD QUEUE('CSMT') FROM (TMP)
+                RESP(RESPCODE)
+                RESP2(RESPCODE2)
                 END-EXEC
+      * a CSMT write failure is not fatal to the greeting itself, but
+      * we still want the bad RESP on record for whoever reads CSMT
+           IF RESPCODE NOT = DFHRESP(NORMAL)
+               MOVE "WRITEQ TD CSMT"  TO ERROR-STEP
+               PERFORM LOG-NONFATAL-RESP
+           END-IF
       * return greetings
-
            MOVE LENGTH OF GREETINGS TO VALUE-LENGTH.
            EXEC CICS PUT CONTAINER(CONTAINER-NAME IN RESPONSE)
                 CHANNEL(CHANNEL-NAME)
@@ -83,13 +160,24 @@
                 RESP(RESPCODE)
                 RESP2(RESPCODE2)
                 END-EXEC
+           IF RESPCODE NOT = DFHRESP(NORMAL)
+               MOVE "PUT OUTHWCOB"   TO ERROR-STEP
+               MOVE "HWPT"           TO ERROR-ABCODE
+               PERFORM ABORT-REQUEST
+           END-IF
            .
 
        CALL-JAVA.
       * write to CICS joblog DD MSGUSR
            MOVE "Calling Java program OGHWJ3" TO TMP
            EXEC CICS WRITEQ TD QUEUE('CSMT') FROM (TMP)
+                RESP(RESPCODE)
+                RESP2(RESPCODE2)
                 END-EXEC
+           IF RESPCODE NOT = DFHRESP(NORMAL)
+               MOVE "WRITEQ TD CSMT"  TO ERROR-STEP
+               PERFORM LOG-NONFATAL-RESP
+           END-IF
       * set argument for Java
            MOVE LENGTH OF USER-NAME IN ARG1 TO VALUE-LENGTH.
            EXEC CICS PUT CONTAINER(CONTAINER-NAME IN JAVA-PROG )
@@ -99,8 +187,158 @@
                 RESP(RESPCODE)
                 RESP2(RESPCODE2)
                 END-EXEC
+           IF RESPCODE NOT = DFHRESP(NORMAL)
+               MOVE "PUT INHWJAV"    TO ERROR-STEP
+               MOVE "HWPJ"           TO ERROR-ABCODE
+               PERFORM ABORT-REQUEST
+           END-IF
       * calling Java
            EXEC CICS LINK PROGRAM(JAVA-PROGNAME)
                 CHANNEL(CHANNEL-NAME)
+                RESP(RESPCODE)
+                RESP2(RESPCODE2)
+                END-EXEC
+      * save the LINK's own RESP right away - the WRITE-AUDIT-RECORD
+      * and WRITE-CORRELATION-RECORD calls below each issue their own
+      * EXEC CICS WRITE and would otherwise stomp RESPCODE/RESPCODE2
+      * with the write's completion code before anything downstream
+      * gets a look at the real LINK result
+           MOVE RESPCODE  TO WS-LINK-RESPCODE
+           MOVE RESPCODE2 TO WS-LINK-RESPCODE2
+           IF RESPCODE NOT = DFHRESP(NORMAL)
+               MOVE "LINK OGHWJ3"    TO ERROR-STEP
+               MOVE "HWLK"           TO ERROR-ABCODE
+               SET AUD-LINK-FAILED   TO TRUE
+               SET COR-OUTCOME-FAILED TO TRUE
+               MOVE WS-LINK-RESPCODE  TO COR-RETURN-CODE
+               PERFORM WRITE-CORRELATION-RECORD
+               MOVE WS-LINK-RESPCODE  TO RESPCODE
+               MOVE WS-LINK-RESPCODE2 TO RESPCODE2
+               PERFORM ABORT-REQUEST
+           ELSE
+               SET AUD-LINK-OK TO TRUE
+               MOVE WS-LINK-RESPCODE  TO AUD-RESPCODE
+               MOVE WS-LINK-RESPCODE2 TO AUD-RESPCODE2
+               PERFORM WRITE-AUDIT-RECORD
+               SET COR-OUTCOME-OK TO TRUE
+               MOVE WS-LINK-RESPCODE  TO COR-RETURN-CODE
+               PERFORM WRITE-CORRELATION-RECORD
+           END-IF
+           .
+
+      * Build the key and the fixed parts of the OGCORAUD record for
+      * this Java LINK attempt - see copybook OGCORAUD. COR-PSB-NAME
+      * and COR-EXCEPTION-TEXT stay SPACES on this side; they are only
+      * populated by IMS4C2J's ON EXCEPTION path.
+       INIT-CORRELATION-RECORD.
+           MOVE "OGCOBHW2"     TO COR-PROGRAM-NAME
+           MOVE AUD-TIMESTAMP  TO COR-TIMESTAMP
+           MOVE JAVA-PROGNAME  TO COR-JAVA-CLASS
+           MOVE SPACES         TO COR-PSB-NAME
+           MOVE SPACES         TO COR-EXCEPTION-TEXT
+           .
+
+      * Write one OGCORAUD record for this Java LINK attempt. A write
+      * failure here is logged to CSMT but does not abend the task,
+      * same as WRITE-AUDIT-RECORD.
+       WRITE-CORRELATION-RECORD.
+           EXEC CICS WRITE FILE('OGCORAUD')
+                FROM (CORAUD-RECORD)
+                RIDFLD(COR-CALL-ID)
+                RESP(RESPCODE)
+                RESP2(RESPCODE2)
+                END-EXEC
+           IF RESPCODE NOT = DFHRESP(NORMAL)
+               MOVE "WRITE OGCORAUD" TO TMP
+               EXEC CICS WRITEQ TD QUEUE('CSMT') FROM (TMP)
+                    NOHANDLE
+                    END-EXEC
+           END-IF
+           .
+
+      * Build the key and the fixed parts of the audit record for
+      * this invocation - see copybook OGHWAUD.
+       INIT-AUDIT-RECORD.
+           PERFORM BUILD-TIMESTAMP
+           MOVE CHANNEL-NAME        TO AUD-CHANNEL-NAME
+           MOVE SPACES              TO AUD-USER-NAME
+           MOVE 0                   TO AUD-RESPCODE
+           MOVE 0                   TO AUD-RESPCODE2
+           SET AUD-LINK-NOT-ATTEMPTED TO TRUE
+           .
+
+      * FORMATTIME only resolves to the second - two invocations
+      * completing in the same second would otherwise build the same
+      * AUD-TIMESTAMP/COR-CALL-ID and the later EXEC CICS WRITE would
+      * lose to a duplicate-key RESP (see LOG-NONFATAL-RESP). EIBTASKN
+      * is unique to the task that is running right now, so appending
+      * it makes the key unique even when the clock second is not.
+       BUILD-TIMESTAMP.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+                END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                YYYYMMDD(WS-DATE-YMD)
+                TIME(WS-TIME-HMS)
+                END-EXEC
+           MOVE EIBTASKN       TO WS-TASKN-ED
+           MOVE SPACES         TO AUD-TIMESTAMP
+           STRING WS-DATE-YMD  DELIMITED BY SIZE
+                  WS-TIME-HMS  DELIMITED BY SIZE
+                  WS-TASKN-ED  DELIMITED BY SIZE
+                  INTO AUD-TIMESTAMP
+           END-STRING
+           .
+
+      * Write one HWAUDIT record for this invocation. A write failure
+      * here is logged to CSMT but does not abend the task - loss of
+      * an audit record should not take down the greeting itself.
+       WRITE-AUDIT-RECORD.
+           EXEC CICS WRITE FILE('HWAUDIT')
+                FROM (HWAUDIT-RECORD)
+                RIDFLD(AUD-TIMESTAMP)
+                RESP(RESPCODE)
+                RESP2(RESPCODE2)
+                END-EXEC
+           IF RESPCODE NOT = DFHRESP(NORMAL)
+               MOVE "WRITE HWAUDIT"  TO TMP
+               EXEC CICS WRITEQ TD QUEUE('CSMT') FROM (TMP)
+                    NOHANDLE
+                    END-EXEC
+           END-IF
+           .
+
+      * Non-fatal RESP: note it in the error container's dedicated
+      * ERROR-NONFATAL-* fields (in case a later, fatal step also
+      * aborts and overwrites ERROR-STEP/ERROR-RESPCODE/ERROR-RESPCODE2
+      * with its own failure) but let processing continue.
+       LOG-NONFATAL-RESP.
+           MOVE ERROR-STEP TO ERROR-NONFATAL-STEP
+           MOVE RESPCODE   TO ERROR-NONFATAL-RESPCODE
+           MOVE RESPCODE2  TO ERROR-NONFATAL-RESPCODE2
+           .
+
+      * Fatal RESP: tell the caller which container/LINK step failed
+      * and abend the task rather than continue with bad or missing
+      * data.
+      *  AUD-LINK-STATUS is left as whatever the caller already set it
+      *  to (AUD-LINK-NOT-ATTEMPTED from INIT-AUDIT-RECORD for a
+      *  container-handling failure that never reached the LINK, or
+      *  AUD-LINK-FAILED set just above the LINK-failure PERFORM
+      *  ABORT-REQUEST in CALL-JAVA) - this paragraph does not know
+      *  which failure sent it here, only the caller does.
+       ABORT-REQUEST.
+           MOVE RESPCODE  TO ERROR-RESPCODE
+           MOVE RESPCODE2 TO ERROR-RESPCODE2
+           MOVE RESPCODE  TO AUD-RESPCODE
+           MOVE RESPCODE2 TO AUD-RESPCODE2
+           PERFORM WRITE-AUDIT-RECORD
+           MOVE LENGTH OF ERROR-TEXT TO VALUE-LENGTH
+           EXEC CICS PUT CONTAINER(CONTAINER-NAME IN ERROR-RESPONSE)
+                CHANNEL(CHANNEL-NAME)
+                FLENGTH(VALUE-LENGTH)
+                FROM (ERROR-TEXT)
+                NOHANDLE
+                END-EXEC
+           EXEC CICS ABEND ABCODE(ERROR-ABCODE) NODUMP
                 END-EXEC
            .
