@@ -0,0 +1,218 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    OGHWRPT.
+      ****************************************************************
+      *  Program batch                                                *
+      *                                                              *
+      * Daily OGHWJ3 call-volume and failure-rate report.            *
+      *                                                              *
+      * Reads the HWAUDIT indexed file that OGCOBHW2 writes one      *
+      * record to per invocation (see copybook OGHWAUD and           *
+      * OGCOBHW2's WRITE-AUDIT-RECORD paragraph) and produces an     *
+      * end-of-day count of total invocations, invocations that came *
+      * back with a non-zero RESPCODE or RESPCODE2, and the number   *
+      * of distinct USER-NAMEs served. Run this after the online day *
+      * closes and HWAUDIT has been backed up/emptied for the next   *
+      * day, e.g. right after the CICS region comes down.            *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HWAUDIT-FILE ASSIGN TO HWAUDIT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AUD-TIMESTAMP
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HWAUDIT-FILE.
+           COPY OGHWAUD.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01 REPORT-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-AUDIT-STATUS        PIC X(2).
+           88 WS-AUDIT-OK        VALUE "00".
+           88 WS-AUDIT-EOF       VALUE "10".
+       01 WS-REPORT-STATUS       PIC X(2).
+           88 WS-REPORT-OK       VALUE "00".
+
+       01 WS-EOF-SWITCH          PIC X     VALUE "N".
+           88 WS-EOF             VALUE "Y".
+
+       01 WS-COUNTERS.
+           05 WS-TOTAL-INVOCATIONS   PIC S9(8) COMP VALUE 0.
+           05 WS-NONZERO-RESP-COUNT  PIC S9(8) COMP VALUE 0.
+           05 WS-DISTINCT-USER-COUNT PIC S9(8) COMP VALUE 0.
+
+      * table of distinct USER-NAMEs seen so far, searched linearly
+      * since HWAUDIT is keyed by timestamp, not by user name
+       01 WS-USER-TABLE-MAX      PIC S9(8) COMP VALUE 5000.
+       01 WS-USER-TABLE-FULL-SW  PIC X     VALUE "N".
+           88 WS-USER-TABLE-FULL VALUE "Y".
+       01 WS-USER-TABLE.
+           05 WS-SEEN-USER OCCURS 5000 TIMES
+                            PIC X(10).
+       01 WS-SEARCH-IDX          PIC S9(8) COMP.
+       01 WS-FOUND-SWITCH        PIC X.
+           88 WS-USER-FOUND      VALUE "Y".
+
+       01 WS-RUN-DATE            PIC 9(8).
+
+       01 WS-EDITED-COUNTS.
+           05 WS-TOTAL-ED        PIC ZZZZZZZ9.
+           05 WS-NONZERO-ED      PIC ZZZZZZZ9.
+           05 WS-DISTINCT-ED     PIC ZZZZZZZ9.
+           05 WS-USER-TABLE-MAX-ED PIC ZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+      *
+       000-MAINLINE.
+           PERFORM OPEN-FILES
+           PERFORM READ-AUDIT-RECORD
+           PERFORM PROCESS-AUDIT-RECORD UNTIL WS-EOF
+           PERFORM WRITE-REPORT
+           PERFORM CLOSE-FILES
+           STOP RUN
+           .
+
+       OPEN-FILES.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE
+           OPEN INPUT HWAUDIT-FILE
+           IF NOT WS-AUDIT-OK
+               DISPLAY "OGHWRPT: HWAUDIT OPEN FAILED, FILE STATUS="
+                       WS-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF NOT WS-REPORT-OK
+               DISPLAY "OGHWRPT: RPTOUT OPEN FAILED, FILE STATUS="
+                       WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+
+       READ-AUDIT-RECORD.
+           READ HWAUDIT-FILE NEXT RECORD
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ
+           .
+
+      * only records for which OGCOBHW2 actually reached the OGHWJ3
+      * LINK (AUD-LINK-STATUS Y or N - see copybook OGHWAUD) count
+      * toward OGHWJ3's own invocation/failure totals; a record left
+      * at neither (e.g. GET-ARGUMENTS failed before the LINK was
+      * ever attempted) reflects container-handling trouble, not
+      * OGHWJ3 trouble, and would overstate OGHWJ3's failure rate.
+       PROCESS-AUDIT-RECORD.
+           IF AUD-LINK-OK OR AUD-LINK-FAILED
+               ADD 1 TO WS-TOTAL-INVOCATIONS
+               IF AUD-LINK-FAILED
+                   OR AUD-RESPCODE NOT = 0 OR AUD-RESPCODE2 NOT = 0
+                   ADD 1 TO WS-NONZERO-RESP-COUNT
+               END-IF
+           END-IF
+           PERFORM RECORD-DISTINCT-USER
+           PERFORM READ-AUDIT-RECORD
+           .
+
+      * a blank AUD-USER-NAME means GET-ARGUMENTS never found a
+      * USER-NAME to work with in the first place - not a real user
+      * served, so it should not swell the distinct-user count.
+       RECORD-DISTINCT-USER.
+           IF AUD-USER-NAME = SPACES
+               GO TO RECORD-DISTINCT-USER-EXIT
+           END-IF
+           MOVE "N" TO WS-FOUND-SWITCH
+           PERFORM SEARCH-USER-TABLE
+                   VARYING WS-SEARCH-IDX FROM 1 BY 1
+                   UNTIL WS-SEARCH-IDX > WS-DISTINCT-USER-COUNT
+                      OR WS-USER-FOUND
+           IF NOT WS-USER-FOUND
+               IF WS-DISTINCT-USER-COUNT < WS-USER-TABLE-MAX
+                   ADD 1 TO WS-DISTINCT-USER-COUNT
+                   MOVE AUD-USER-NAME
+                     TO WS-SEEN-USER(WS-DISTINCT-USER-COUNT)
+               ELSE
+                   SET WS-USER-TABLE-FULL TO TRUE
+               END-IF
+           END-IF
+           .
+       RECORD-DISTINCT-USER-EXIT.
+           EXIT.
+
+       SEARCH-USER-TABLE.
+           IF WS-SEEN-USER(WS-SEARCH-IDX) = AUD-USER-NAME
+               SET WS-USER-FOUND TO TRUE
+           END-IF
+           .
+
+       WRITE-REPORT.
+           MOVE WS-TOTAL-INVOCATIONS   TO WS-TOTAL-ED
+           MOVE WS-NONZERO-RESP-COUNT  TO WS-NONZERO-ED
+           MOVE WS-DISTINCT-USER-COUNT TO WS-DISTINCT-ED
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "OGHWJ3 DAILY CALL-VOLUME REPORT - RUN DATE "
+                       DELIMITED BY SIZE
+                  WS-RUN-DATE       DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL OGHWJ3 INVOCATIONS . . . . . : "
+                       DELIMITED BY SIZE
+                  WS-TOTAL-ED       DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "NON-ZERO RESPCODE/RESPCODE2 . . . . : "
+                       DELIMITED BY SIZE
+                  WS-NONZERO-ED     DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "DISTINCT USER-NAMEs SERVED  . . . . : "
+                       DELIMITED BY SIZE
+                  WS-DISTINCT-ED    DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           IF WS-USER-TABLE-FULL
+               MOVE WS-USER-TABLE-MAX TO WS-USER-TABLE-MAX-ED
+               MOVE SPACES TO REPORT-LINE
+               STRING "** DISTINCT USER-NAME TABLE FULL AT "
+                           DELIMITED BY SIZE
+                      WS-USER-TABLE-MAX-ED DELIMITED BY SIZE
+                      " - COUNT ABOVE IS A FLOOR, NOT EXACT **"
+                           DELIMITED BY SIZE
+                      INTO REPORT-LINE
+               END-STRING
+               WRITE REPORT-LINE
+           END-IF
+           .
+
+       CLOSE-FILES.
+           CLOSE HWAUDIT-FILE
+           CLOSE REPORT-FILE
+           .
